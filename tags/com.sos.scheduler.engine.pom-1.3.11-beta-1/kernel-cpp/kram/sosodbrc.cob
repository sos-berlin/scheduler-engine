@@ -0,0 +1,170 @@
+      *----------------------------------------------------------------
+      * SOSODBRC - Nächtlicher Abgleich CATALOG gegen den echten
+      *            BS2000/Rapid-Dateikatalog
+      *
+      * Liest je CATALOG-Satz das Feld FILE_NAME und vergleicht es gegen
+      * einen vorab gezogenen Auszug des BS2000-Dateikatalogs
+      * (FILECAT-FILE, z.B. mit /SHOW-FILE-ATTRIBUTES erzeugt): fehlt
+      * die Datei oder weicht ihre aktuelle Satzlänge von
+      * CATALOG_RECSIZE ab, wird eine Ausnahmezeile auf EXCPT-FILE
+      * geschrieben. So fällt eine veraltete FILE_NAME-Angabe schon
+      * vor dem nächsten ODBC-Zugriff auf, statt erst wenn eine
+      * Abfrage scheitert.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOSODBRC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TABLE_NAME
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT FILECAT-FILE ASSIGN TO "FILECAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCPT-FILE ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD.
+           COPY "sosodbc.cob".
+
+      *      Ein Satz je tatsächlich vorhandener BS2000/Rapid-Datei:
+       FD  FILECAT-FILE.
+       01  FILECAT-RECORD.
+           05 FC-FILE-NAME             PIC X(400).
+           05 FC-RECSIZE               PIC 9(9).
+
+      *      Lang genug fuer TABLE_NAME (50) und FILE_NAME (400)
+      *      zuzueglich der Literalanteile der Ausnahmezeile, damit
+      *      ein langer FILE_NAME hier nicht wie frueher bei FILE
+      *      stillschweigend abgeschnitten wird:
+       FD  EXCPT-FILE.
+       01  EXCPT-LINE                  PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FILECAT              PIC X(1) VALUE "N".
+           88 EOF-FILECAT              VALUE "Y".
+       01  WS-EOF-CATALOG              PIC X(1) VALUE "N".
+           88 EOF-CATALOG              VALUE "Y".
+       01  WS-CATALOG-STATUS           PIC X(2).
+       01  WS-MAX-FILES                PIC 9(5) VALUE 0.
+       01  WS-SUB                      PIC 9(5).
+       01  WS-FOUND                    PIC X(1).
+           88 FILE-FOUND               VALUE "Y".
+       01  WS-EXCEPTION-COUNT          PIC 9(7) VALUE 0.
+       01  WS-MAX-FILECAT-ENTRIES      PIC 9(5) VALUE 5000.
+
+       01  FILECAT-TABLE.
+           05 FILECAT-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY FILECAT-IX.
+              10 FCT-FILE-NAME         PIC X(400).
+              10 FCT-RECSIZE           PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-FILECAT-TABLE
+           PERFORM 2000-CHECK-CATALOG
+           DISPLAY "SOSODBRC: ANZAHL AUSNAHMEN: " WS-EXCEPTION-COUNT
+           STOP RUN.
+
+       1000-LOAD-FILECAT-TABLE.
+           OPEN INPUT FILECAT-FILE
+           PERFORM UNTIL EOF-FILECAT
+               READ FILECAT-FILE
+                   AT END
+                       SET EOF-FILECAT TO TRUE
+                   NOT AT END
+                       IF WS-MAX-FILES >= WS-MAX-FILECAT-ENTRIES
+                           DISPLAY "SOSODBRC: FILECAT GROESSER ALS "
+                               WS-MAX-FILECAT-ENTRIES
+                               " EINTRAEGE, UEBERSCHUSS IGNORIERT"
+                           SET EOF-FILECAT TO TRUE
+                       ELSE
+                           ADD 1 TO WS-MAX-FILES
+                           MOVE FC-FILE-NAME
+                               TO FCT-FILE-NAME (WS-MAX-FILES)
+                           MOVE FC-RECSIZE
+                               TO FCT-RECSIZE (WS-MAX-FILES)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILECAT-FILE.
+
+       2000-CHECK-CATALOG.
+           OPEN INPUT CATALOG-FILE
+           IF WS-CATALOG-STATUS NOT = "00"
+               DISPLAY "SOSODBRC: CATALOG OPEN FEHLGESCHLAGEN, STATUS="
+                   WS-CATALOG-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCPT-FILE
+
+           PERFORM UNTIL EOF-CATALOG
+               READ CATALOG-FILE NEXT RECORD
+                   AT END
+                       SET EOF-CATALOG TO TRUE
+                   NOT AT END
+                       PERFORM 2100-CHECK-ONE-ENTRY
+                           THRU 2199-CHECK-ONE-ENTRY-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE CATALOG-FILE
+           CLOSE EXCPT-FILE.
+
+       2100-CHECK-ONE-ENTRY.
+      *      Eine VIEW ist nur eine benannte Sicht über mehrere
+      *      Rapid-Dateien (siehe SOSODBCV/VIEWMBRS); ihr FILE_NAME
+      *      nennt keine einzelne physische Datei und wird hier nicht
+      *      gegen den Dateikatalog geprüft:
+           IF TABLE_TYPE = "VIEW"
+               GO TO 2199-CHECK-ONE-ENTRY-EXIT
+           END-IF
+
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-FILES
+                      OR FILE-FOUND
+               IF FCT-FILE-NAME (WS-SUB) = FILE_NAME
+                   SET FILE-FOUND TO TRUE
+                   IF FCT-RECSIZE (WS-SUB) NOT =
+                           CATALOG_RECSIZE
+                       PERFORM 2200-WRITE-SIZE-MISMATCH
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT FILE-FOUND
+               PERFORM 2300-WRITE-MISSING-FILE
+           END-IF.
+
+       2199-CHECK-ONE-ENTRY-EXIT.
+           CONTINUE.
+
+       2200-WRITE-SIZE-MISMATCH.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           STRING
+               "GROESSENABWEICHUNG TABLE_NAME=" DELIMITED BY SIZE
+               TABLE_NAME DELIMITED BY SIZE
+               " FILE_NAME=" DELIMITED BY SIZE
+               FILE_NAME DELIMITED BY SIZE
+               INTO EXCPT-LINE
+           END-STRING
+           WRITE EXCPT-LINE.
+
+       2300-WRITE-MISSING-FILE.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           STRING
+               "DATEI FEHLT TABLE_NAME=" DELIMITED BY SIZE
+               TABLE_NAME DELIMITED BY SIZE
+               " FILE_NAME=" DELIMITED BY SIZE
+               FILE_NAME DELIMITED BY SIZE
+               INTO EXCPT-LINE
+           END-STRING
+           WRITE EXCPT-LINE.
