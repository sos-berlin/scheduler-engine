@@ -0,0 +1,115 @@
+      *----------------------------------------------------------------
+      * SOSODBLI - Tägliche gedruckte Katalogliste
+      *
+      * Liest den gesamten CATALOG-Bestand, sortiert ihn nach
+      * TABLE_QUALIFIER/TABLE_OWNER/TABLE_NAME und druckt eine
+      * paginierte Liste mit TABLE_QUALIFIER, TABLE_OWNER, TABLE_NAME,
+      * TABLE_TYPE und FILE_NAME für die morgendliche Betriebsabnahme,
+      * statt die ISAM-Datei mit einem Dateibrowser durchsehen zu
+      * müssen.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOSODBLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TABLE_NAME OF CATALOG-RECORD.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWORK".
+
+           SELECT PRINT-FILE ASSIGN TO "CATLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD.
+           COPY "sosodbc.cob".
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           COPY "sosodbc.cob".
+
+      *      Breit genug fuer DETAIL-LINE mit dem vollen FILE_NAME
+      *      (400 Zeichen), damit ein langer Dateiname in der
+      *      Katalogliste nicht stillschweigend abgeschnitten wird:
+       FD  PRINT-FILE.
+       01  PRINT-LINE                 PIC X(484).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAGE-NO                 PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT              PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE          PIC 9(3) VALUE 55.
+       01  WS-EOF-SORT                PIC X(1) VALUE "N".
+           88 EOF-SORT                VALUE "Y".
+
+       01  HDR-LINE-1.
+           05 FILLER                  PIC X(30)
+                   VALUE "ODBC-KATALOGLISTE".
+           05 FILLER                  PIC X(6) VALUE "SEITE ".
+           05 HDR-PAGE-NO             PIC ZZZ9.
+
+       01  HDR-LINE-2.
+           05 FILLER                  PIC X(10) VALUE "QUALIFIER".
+           05 FILLER                  PIC X(10) VALUE "OWNER".
+           05 FILLER                  PIC X(52) VALUE "TABLE_NAME".
+           05 FILLER                  PIC X(12) VALUE "TYPE".
+           05 FILLER                  PIC X(20) VALUE "FILE_NAME".
+
+       01  DETAIL-LINE.
+           05 DTL-QUALIFIER           PIC X(10).
+           05 DTL-OWNER               PIC X(10).
+           05 DTL-NAME                PIC X(52).
+           05 DTL-TYPE                PIC X(12).
+           05 DTL-FILE                PIC X(400).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT PRINT-FILE
+
+           SORT SORT-WORK
+               ON ASCENDING KEY TABLE_QUALIFIER OF SORT-RECORD
+                                TABLE_OWNER OF SORT-RECORD
+                                TABLE_NAME OF SORT-RECORD
+               USING CATALOG-FILE
+               OUTPUT PROCEDURE IS 2000-PRINT-ALL
+
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       2000-PRINT-ALL.
+           RETURN SORT-WORK
+               AT END
+                   SET EOF-SORT TO TRUE
+           END-RETURN
+
+           PERFORM UNTIL EOF-SORT
+               PERFORM 2100-PRINT-DETAIL
+               RETURN SORT-WORK
+                   AT END
+                       SET EOF-SORT TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       2100-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2200-PRINT-HEADERS
+           END-IF
+
+           MOVE TABLE_QUALIFIER OF SORT-RECORD TO DTL-QUALIFIER
+           MOVE TABLE_OWNER OF SORT-RECORD     TO DTL-OWNER
+           MOVE TABLE_NAME OF SORT-RECORD      TO DTL-NAME
+           MOVE TABLE_TYPE OF SORT-RECORD      TO DTL-TYPE
+           MOVE FILE_NAME OF SORT-RECORD       TO DTL-FILE
+           WRITE PRINT-LINE FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2200-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO HDR-PAGE-NO
+           WRITE PRINT-LINE FROM HDR-LINE-1 AFTER ADVANCING PAGE
+           WRITE PRINT-LINE FROM HDR-LINE-2 AFTER ADVANCING 2 LINES
+           MOVE 0 TO WS-LINE-COUNT.
