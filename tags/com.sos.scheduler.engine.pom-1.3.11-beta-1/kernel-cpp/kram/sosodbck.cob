@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * Datensatzbeschreibung für den Checkpoint-Satz eines
+      * CATALOG-Neuaufbaus
+      *
+      * SOSODBRB (Neuaufbau der CATALOG-Datei) schreibt nach jeweils
+      * CKPT-INTERVAL verarbeiteten Sätzen genau einen Satz dieser Art
+      * in die Checkpoint-Datei fort (Organisation SEQUENTIAL, letzter
+      * Satz gilt). Nach einem Abbruch liest SOSODBRB diesen Satz beim
+      * Neustart und setzt die Ladedatei hinter CKPT_TABLE_NAME fort.
+      *
+      *01 CATALOG-CHECKPOINT.
+      *
+      *      Zuletzt vollständig verarbeiteter Schlüssel aus CATALOG:
+          10 CKPT_TABLE_NAME            PIC X(50).
+      *      Anzahl der bis dahin verarbeiteten Sätze insgesamt:
+          10 CKPT_RECORD_COUNT          PIC 9(9).
+          10 CKPT_TIMESTAMP.
+             15 CKPT_DATE               PIC 9(8).
+             15 CKPT_TIME               PIC 9(6).
+      *----------------------------------------------------------------
