@@ -0,0 +1,181 @@
+      *----------------------------------------------------------------
+      * SOSODBRB - Kompletter Neuaufbau der CATALOG-Datei mit
+      *            Checkpoint/Restart
+      *
+      * Liest CATLOAD (Satzaufbau wie CATALOG, sortiert nach
+      * TABLE_NAME) und schreibt jeden Satz in die CATALOG-Datei. Nach
+      * jeweils WS-CKPT-INTERVAL geschriebenen Sätzen wird der zuletzt
+      * vollständig verarbeitete TABLE_NAME zusammen mit der bis dahin
+      * geschriebenen Satzanzahl nach CATRESUM (Layout SOSODBCK)
+      * fortgeschrieben.
+      *
+      * Bricht ein Lauf ab (Systemabsturz, JOB-ABBRUCH), muss der
+      * Neuaufbau nicht von vorn beginnen: findet SOSODBRB beim Start
+      * einen nicht abgeschlossenen Checkpoint in CATRESUM, wird
+      * CATALOG-FILE im I-O-Modus weitergeschrieben und CATLOAD bis
+      * einschließlich des zuletzt verarbeiteten TABLE_NAME
+      * übersprungen, statt bereits geschriebene Sätze erneut
+      * einzufügen. Ein erfolgreich abgeschlossener Lauf markiert
+      * CATRESUM mit HIGH-VALUES in CKPT_TABLE_NAME, damit der nächste
+      * Aufruf wieder als vollständiger Neuaufbau beginnt.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOSODBRB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO "CATLOAD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TABLE_NAME OF CATALOG-RECORD
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CATRESUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *      Ladesatz, physisch wie CATALOG aufgebaut:
+       FD  LOAD-FILE.
+       01  LOAD-RECORD.
+           COPY "sosodbc.cob".
+
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD.
+           COPY "sosodbc.cob".
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           COPY "sosodbck.cob".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CATALOG-STATUS           PIC X(2).
+       01  WS-CKPT-STATUS              PIC X(2).
+       01  WS-CKPT-INTERVAL            PIC 9(5) VALUE 500.
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE 0.
+       01  WS-SINCE-CHECKPOINT         PIC 9(5) VALUE 0.
+       01  WS-EOF-LOAD                 PIC X(1) VALUE "N".
+           88 EOF-LOAD                 VALUE "Y".
+       01  WS-RESTARTING               PIC X(1) VALUE "N".
+           88 RESTARTING               VALUE "Y".
+       01  WS-LAST-CKPT-KEY            PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-READ-CHECKPOINT
+
+           IF RESTARTING
+               OPEN I-O CATALOG-FILE
+               DISPLAY "SOSODBRB: RESTART NACH TABLE_NAME="
+                   WS-LAST-CKPT-KEY " SAETZE=" WS-RECORD-COUNT
+           ELSE
+               OPEN OUTPUT CATALOG-FILE
+               DISPLAY "SOSODBRB: NEUAUFBAU VON VORN"
+           END-IF
+
+           IF WS-CATALOG-STATUS NOT = "00"
+               DISPLAY "SOSODBRB: CATALOG OPEN FEHLGESCHLAGEN, STATUS="
+                   WS-CATALOG-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT LOAD-FILE
+
+           IF RESTARTING
+               PERFORM 1500-SKIP-PROCESSED-RECORDS
+           END-IF
+
+           PERFORM UNTIL EOF-LOAD
+               READ LOAD-FILE
+                   AT END
+                       SET EOF-LOAD TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-LOAD-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE LOAD-FILE
+           CLOSE CATALOG-FILE
+
+           PERFORM 3000-WRITE-COMPLETION-CHECKPOINT
+
+           DISPLAY "SOSODBRB: NEUAUFBAU BEENDET, SAETZE="
+               WS-RECORD-COUNT
+           STOP RUN.
+
+       1000-READ-CHECKPOINT.
+           MOVE "N" TO WS-RESTARTING
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT_TABLE_NAME NOT = HIGH-VALUES
+                           SET RESTARTING TO TRUE
+                           MOVE CKPT_TABLE_NAME TO WS-LAST-CKPT-KEY
+                           MOVE CKPT_RECORD_COUNT TO WS-RECORD-COUNT
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       1500-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL EOF-LOAD
+               READ LOAD-FILE
+                   AT END
+                       SET EOF-LOAD TO TRUE
+                   NOT AT END
+                       IF TABLE_NAME OF LOAD-RECORD = WS-LAST-CKPT-KEY
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-LOAD-RECORD.
+           MOVE CORRESPONDING LOAD-RECORD TO CATALOG-RECORD
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY "SOSODBRB: DOPPELT UEBERSPRUNGEN: "
+                       TABLE_NAME OF LOAD-RECORD
+           END-WRITE
+
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+               MOVE TABLE_NAME OF LOAD-RECORD TO WS-LAST-CKPT-KEY
+               PERFORM 2500-WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       2500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "SOSODBRB: CATRESUM OPEN FEHLGESCHLAGEN, STATUS="
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-LAST-CKPT-KEY  TO CKPT_TABLE_NAME
+           MOVE WS-RECORD-COUNT   TO CKPT_RECORD_COUNT
+           ACCEPT CKPT_DATE FROM DATE YYYYMMDD
+           ACCEPT CKPT_TIME FROM TIME
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       3000-WRITE-COMPLETION-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "SOSODBRB: CATRESUM OPEN FEHLGESCHLAGEN, STATUS="
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE HIGH-VALUES       TO CKPT_TABLE_NAME
+           MOVE WS-RECORD-COUNT   TO CKPT_RECORD_COUNT
+           ACCEPT CKPT_DATE FROM DATE YYYYMMDD
+           ACCEPT CKPT_TIME FROM TIME
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
