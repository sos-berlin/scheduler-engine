@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * Datensatzbeschreibung für das Änderungsprotokoll (Audit-Trail)
+      * zu CATALOG-Einträgen
+      *
+      * Für jeden INSERT und jedes UPDATE eines TABLE_NAME wird eine
+      * Zeile fortgeschrieben (sequentielle Protokolldatei, nicht
+      * schlüsselzugreifbar). Die Zeilen sind in der Reihenfolge
+      * ihrer Entstehung enthalten.
+      *
+      *01 CATALOG-AUDIT.
+      *
+          10 AUDIT_TIMESTAMP.
+      *         CCYYMMDD:
+             15 AUDIT_DATE              PIC 9(8).
+      *         HHMMSS:
+             15 AUDIT_TIME              PIC 9(6).
+      *      Kennung des Bearbeiters, der die Änderung ausgelöst hat:
+          10 AUDIT_OPERATOR_ID          PIC X(8).
+      *      "INSERT" oder "UPDATE":
+          10 AUDIT_ACTION               PIC X(6).
+          10 AUDIT_TABLE_QUALIFIER      PIC X(8).
+          10 AUDIT_TABLE_OWNER          PIC X(8).
+          10 AUDIT_TABLE_NAME           PIC X(50).
+      *      Neuer Wert von FILE_NAME nach der Änderung:
+          10 AUDIT_FILE                 PIC X(400).
+      *----------------------------------------------------------------
