@@ -0,0 +1,384 @@
+      *----------------------------------------------------------------
+      * SOSODBM - Pflegeprogramm für den ODBC 2000-Katalog (CATALOG)
+      *
+      * Liest Pflegesätze (Einfügen/Ändern) aus TRANS-FILE, schreibt
+      * bzw. ändert den zugehörigen CATALOG-Satz und erzeugt je Satz
+      * die passende FCBTYPE-Angabe (RECFORM/RECSIZE/KEYPOS/KEYLEN)
+      * für die DD/FCB-Anweisung der Zieldatei. Damit müssen diese
+      * Werte nicht mehr von Hand aus einem Kommentar in die JCL
+      * übertragen werden.
+      *
+      * TABLE_TYPE ist "TABLE", "VIEW" oder "SYNONYM". Für "VIEW"
+      * werden die beteiligten Dateien anschließend aus VIEW-FILE
+      * gelesen und, sofern der TABLE_NAME zuvor als VIEW angelegt
+      * wurde, nach VIEWMBRS (Layout SOSODBCV) fortgeschrieben.
+      *
+      * Ebenso werden Sätze aus COLUMN-FILE gelesen und, sofern der
+      * zugehörige TABLE_NAME in CATALOG bekannt ist, nach COLUMNS
+      * (Layout SOSODBCS) fortgeschrieben, damit ein ODBC-Client die
+      * Spaltenstruktur einer TABLE_NAME über den Treiber erfragen
+      * kann.
+      *
+      * Zu jedem INSERT und UPDATE wird ein Satz nach CATAUDIT
+      * (Layout SOSODBCA) fortgeschrieben, damit im Nachhinein
+      * nachvollziehbar ist, wer wann welchen TABLE_NAME angelegt
+      * oder geändert hat.
+      *
+      * Zusätzlich zur FCBTYPE-Zeile schreibt SOSODBM nach RECLAYOUT
+      * je Satz einen passenden COPY-Vorschlag für den physischen
+      * Satzaufbau der Zieldatei: bei RECFORM=F mit LEN/FILLER, bei
+      * RECFORM=V ohne diese beiden Felder. So muss nicht mehr jeder,
+      * der eine Datei anlegt, selbst daran denken, LEN/FILLER bei
+      * RECFORM=V wegzulassen.
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOSODBM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VIEW-FILE ASSIGN TO "VIEWIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COLUMN-FILE ASSIGN TO "COLIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TABLE_NAME OF CATALOG-RECORD
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+           SELECT VIEWMBRS-FILE ASSIGN TO "VIEWMBRS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COLUMNS-FILE ASSIGN TO "COLUMNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "FCBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "CATAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECLAYOUT-FILE ASSIGN TO "RECLAYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+      *      "I" = neu anlegen, "U" = ändern:
+           05 TRANS-ACTION            PIC X(1).
+      *      Kennung des Bearbeiters, für den Audit-Trail:
+           05 TRANS-OPERATOR-ID       PIC X(8).
+           05 TRANS-TABLE-QUALIFIER   PIC X(8).
+           05 TRANS-TABLE-OWNER       PIC X(8).
+           05 TRANS-TABLE-NAME        PIC X(50).
+      *      "TABLE", "VIEW" oder "SYNONYM":
+           05 TRANS-TABLE-TYPE        PIC X(10).
+           05 TRANS-REMARKS           PIC X(80).
+           05 TRANS-OWNER-DEPT        PIC X(20).
+           05 TRANS-REFRESH-JOB       PIC X(50).
+           05 TRANS-REFRESH-FREQ      PIC X(20).
+           05 TRANS-FILE-NAME         PIC X(400).
+      *      "F" oder "V":
+           05 TRANS-RECFORM           PIC X(1).
+           05 TRANS-RECSIZE           PIC 9(5).
+           05 TRANS-KEYPOS            PIC 9(5).
+           05 TRANS-KEYLEN            PIC 9(5).
+
+      *      Bestandteile einer VIEW, siehe SOSODBCV:
+       FD  VIEW-FILE.
+       01  VIEW-TRANS-RECORD.
+           05 VTRANS-TABLE-NAME       PIC X(50).
+           05 VTRANS-SEQ-NO           PIC 9(4).
+           05 VTRANS-MEMBER-FILE      PIC X(400).
+
+      *      Spaltenbeschreibung je TABLE_NAME, siehe SOSODBCS:
+       FD  COLUMN-FILE.
+       01  COLUMN-TRANS-RECORD.
+           05 CTRANS-TABLE-NAME       PIC X(50).
+           05 CTRANS-COLUMN-NAME      PIC X(30).
+           05 CTRANS-ORDINAL-POSITION PIC 9(4).
+           05 CTRANS-DATA-TYPE        PIC X(20).
+           05 CTRANS-COLUMN-SIZE      PIC 9(9).
+
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD.
+           COPY "sosodbc.cob".
+
+       FD  VIEWMBRS-FILE.
+       01  VIEWMBRS-RECORD.
+           COPY "sosodbcv.cob".
+
+       FD  COLUMNS-FILE.
+       01  COLUMNS-RECORD.
+           COPY "sosodbcs.cob".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(132).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY "sosodbca.cob".
+
+       FD  RECLAYOUT-FILE.
+       01  RECLAYOUT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CATALOG-STATUS          PIC X(2).
+       01  WS-EOF-TRANS               PIC X(1) VALUE "N".
+           88 EOF-TRANS               VALUE "Y".
+       01  WS-EOF-VIEW-TRANS          PIC X(1) VALUE "N".
+           88 EOF-VIEW-TRANS          VALUE "Y".
+       01  WS-EOF-COLUMN-TRANS        PIC X(1) VALUE "N".
+           88 EOF-COLUMN-TRANS        VALUE "Y".
+       01  WS-TRANS-OK                PIC X(1).
+           88 TRANS-OK                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANS-FILE
+           OPEN I-O CATALOG-FILE
+           IF WS-CATALOG-STATUS NOT = "00"
+               DISPLAY "SOSODBM: CATALOG OPEN FEHLGESCHLAGEN, STATUS="
+                   WS-CATALOG-STATUS
+               STOP RUN
+           END-IF
+      *      VIEWMBRS und COLUMNS werden wie CATAUDIT fortgeschrieben,
+      *      nicht bei jedem Lauf neu aufgebaut: VIEWIN/COLIN enthalten
+      *      nur die heute neuen/geänderten Sätze, nicht den gesamten
+      *      Bestand:
+           OPEN EXTEND VIEWMBRS-FILE
+           OPEN EXTEND COLUMNS-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN OUTPUT RECLAYOUT-FILE
+
+           PERFORM UNTIL EOF-TRANS
+               READ TRANS-FILE
+                   AT END
+                       SET EOF-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-TRANS
+                           THRU 1099-PROCESS-TRANS-EXIT
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+
+           OPEN INPUT VIEW-FILE
+           PERFORM UNTIL EOF-VIEW-TRANS
+               READ VIEW-FILE
+                   AT END
+                       SET EOF-VIEW-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 3000-PROCESS-VIEW-MEMBER
+                           THRU 3099-PROCESS-VIEW-MEMBER-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE VIEW-FILE
+
+           OPEN INPUT COLUMN-FILE
+           PERFORM UNTIL EOF-COLUMN-TRANS
+               READ COLUMN-FILE
+                   AT END
+                       SET EOF-COLUMN-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 5000-PROCESS-COLUMN
+                           THRU 5099-PROCESS-COLUMN-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE COLUMN-FILE
+
+           CLOSE CATALOG-FILE
+           CLOSE VIEWMBRS-FILE
+           CLOSE COLUMNS-FILE
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE RECLAYOUT-FILE
+           STOP RUN.
+
+       1000-PROCESS-TRANS.
+           IF TRANS-TABLE-TYPE NOT = "TABLE"
+                   AND TRANS-TABLE-TYPE NOT = "VIEW"
+                   AND TRANS-TABLE-TYPE NOT = "SYNONYM"
+               DISPLAY "SOSODBM: UNGUELTIGER TABLE_TYPE: "
+                   TRANS-TABLE-TYPE
+               GO TO 1099-PROCESS-TRANS-EXIT
+           END-IF
+
+           IF TRANS-RECFORM NOT = "F" AND TRANS-RECFORM NOT = "V"
+               DISPLAY "SOSODBM: UNGUELTIGES RECFORM: "
+                   TRANS-RECFORM
+               GO TO 1099-PROCESS-TRANS-EXIT
+           END-IF
+
+           MOVE TRANS-TABLE-NAME      TO TABLE_NAME OF CATALOG-RECORD
+
+      *      Bei UPDATE zunächst den vorhandenen Satz lesen, damit ein
+      *      leeres TRANS-REMARKS nicht den bisherigen Freitext
+      *      überschreibt; REWRITE ersetzt sonst den ganzen Satz:
+           IF TRANS-ACTION = "U"
+               READ CATALOG-FILE
+                   INVALID KEY
+                       DISPLAY "SOSODBM: UNBEKANNT: "
+                           TRANS-TABLE-NAME
+                       GO TO 1099-PROCESS-TRANS-EXIT
+               END-READ
+           ELSE
+               MOVE SPACES TO REMARKS
+           END-IF
+
+           MOVE TRANS-TABLE-QUALIFIER TO TABLE_QUALIFIER
+           MOVE TRANS-TABLE-OWNER     TO TABLE_OWNER
+           MOVE TRANS-TABLE-TYPE      TO TABLE_TYPE
+           IF TRANS-REMARKS NOT = SPACES
+               MOVE TRANS-REMARKS TO REMARKS
+           END-IF
+           MOVE TRANS-OWNER-DEPT      TO CATALOG_OWNER_DEPT
+           MOVE TRANS-REFRESH-JOB     TO CATALOG_REFRESH_JOB
+           MOVE TRANS-REFRESH-FREQ    TO CATALOG_REFRESH_FREQ
+           MOVE TRANS-RECFORM         TO CATALOG_RECFORM
+           MOVE TRANS-RECSIZE         TO CATALOG_RECSIZE
+           MOVE TRANS-KEYPOS          TO CATALOG_KEYPOS
+           MOVE TRANS-KEYLEN          TO CATALOG_KEYLEN
+           MOVE TRANS-FILE-NAME       TO FILE_NAME OF CATALOG-RECORD
+
+           MOVE "N" TO WS-TRANS-OK
+           EVALUATE TRANS-ACTION
+               WHEN "I"
+                   WRITE CATALOG-RECORD
+                       INVALID KEY
+                           DISPLAY "SOSODBM: DOPPELT: "
+                               TRANS-TABLE-NAME
+                       NOT INVALID KEY
+                           SET TRANS-OK TO TRUE
+                           PERFORM 4000-WRITE-AUDIT-RECORD
+                   END-WRITE
+               WHEN "U"
+                   REWRITE CATALOG-RECORD
+                       INVALID KEY
+                           DISPLAY "SOSODBM: UNBEKANNT: "
+                               TRANS-TABLE-NAME
+                       NOT INVALID KEY
+                           SET TRANS-OK TO TRUE
+                           PERFORM 4000-WRITE-AUDIT-RECORD
+                   END-REWRITE
+               WHEN OTHER
+                   DISPLAY "SOSODBM: UNGUELTIGE AKTION: "
+                       TRANS-ACTION
+           END-EVALUATE
+
+           IF NOT TRANS-OK
+               GO TO 1099-PROCESS-TRANS-EXIT
+           END-IF
+
+           PERFORM 2000-BUILD-FCBTYPE-LINE
+           WRITE REPORT-LINE
+           PERFORM 2500-BUILD-RECORD-LAYOUT.
+
+       1099-PROCESS-TRANS-EXIT.
+           CONTINUE.
+
+       2000-BUILD-FCBTYPE-LINE.
+           STRING
+               "TABLE_NAME=" DELIMITED BY SIZE
+               TRANS-TABLE-NAME DELIMITED BY SIZE
+               " FCBTYPE=ISAM,RECFORM=" DELIMITED BY SIZE
+               CATALOG_RECFORM DELIMITED BY SIZE
+               ",RECSIZE=" DELIMITED BY SIZE
+               CATALOG_RECSIZE DELIMITED BY SIZE
+               ",KEYPOS=" DELIMITED BY SIZE
+               CATALOG_KEYPOS DELIMITED BY SIZE
+               ",KEYLEN=" DELIMITED BY SIZE
+               CATALOG_KEYLEN DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+
+       2500-BUILD-RECORD-LAYOUT.
+           STRING
+               "01 " DELIMITED BY SIZE
+               TRANS-TABLE-NAME DELIMITED BY SIZE
+               "-RECORD." DELIMITED BY SIZE
+               INTO RECLAYOUT-LINE
+           END-STRING
+           WRITE RECLAYOUT-LINE
+
+           IF CATALOG_RECFORM = "F"
+               MOVE "   10 LEN     PIC S9(4) COMP."
+                   TO RECLAYOUT-LINE
+               WRITE RECLAYOUT-LINE
+               MOVE "   10 FILLER  PIC XX."
+                   TO RECLAYOUT-LINE
+               WRITE RECLAYOUT-LINE
+           ELSE
+               MOVE
+                 "   * RECFORM=V: LEN/FILLER duerfen hier nicht stehen"
+                   TO RECLAYOUT-LINE
+               WRITE RECLAYOUT-LINE
+           END-IF
+
+           MOVE "   10 (Nutzfelder der Zieldatei folgen hier)"
+               TO RECLAYOUT-LINE
+           WRITE RECLAYOUT-LINE.
+
+       3000-PROCESS-VIEW-MEMBER.
+           MOVE VTRANS-TABLE-NAME TO TABLE_NAME OF CATALOG-RECORD
+           READ CATALOG-FILE
+               INVALID KEY
+                   DISPLAY "SOSODBM: VIEW UNBEKANNT: "
+                       VTRANS-TABLE-NAME
+                   GO TO 3099-PROCESS-VIEW-MEMBER-EXIT
+           END-READ
+
+           IF TABLE_TYPE NOT = "VIEW"
+               DISPLAY "SOSODBM: KEIN VIEW: " VTRANS-TABLE-NAME
+               GO TO 3099-PROCESS-VIEW-MEMBER-EXIT
+           END-IF
+
+           MOVE VTRANS-TABLE-NAME  TO TABLE_NAME OF VIEWMBRS-RECORD
+           MOVE VTRANS-SEQ-NO      TO VIEW_SEQ_NO
+           MOVE VTRANS-MEMBER-FILE TO VIEW_MEMBER_FILE
+           WRITE VIEWMBRS-RECORD.
+
+       3099-PROCESS-VIEW-MEMBER-EXIT.
+           CONTINUE.
+
+       4000-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT_DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT_TIME FROM TIME
+           MOVE TRANS-OPERATOR-ID     TO AUDIT_OPERATOR_ID
+           MOVE TRANS-TABLE-QUALIFIER TO AUDIT_TABLE_QUALIFIER
+           MOVE TRANS-TABLE-OWNER     TO AUDIT_TABLE_OWNER
+           MOVE TRANS-TABLE-NAME      TO AUDIT_TABLE_NAME
+           MOVE FILE_NAME OF CATALOG-RECORD TO AUDIT_FILE
+           EVALUATE TRANS-ACTION
+               WHEN "I"
+                   MOVE "INSERT" TO AUDIT_ACTION
+               WHEN "U"
+                   MOVE "UPDATE" TO AUDIT_ACTION
+           END-EVALUATE
+           WRITE AUDIT-RECORD.
+
+       5000-PROCESS-COLUMN.
+           MOVE CTRANS-TABLE-NAME TO TABLE_NAME OF CATALOG-RECORD
+           READ CATALOG-FILE
+               INVALID KEY
+                   DISPLAY "SOSODBM: SPALTE ZU UNBEKANNTER TABLE_NAME: "
+                       CTRANS-TABLE-NAME
+                   GO TO 5099-PROCESS-COLUMN-EXIT
+           END-READ
+
+           MOVE CTRANS-TABLE-NAME       TO TABLE_NAME OF COLUMNS-RECORD
+           MOVE CTRANS-COLUMN-NAME      TO COLUMN_NAME
+           MOVE CTRANS-ORDINAL-POSITION TO ORDINAL_POSITION
+           MOVE CTRANS-DATA-TYPE        TO DATA_TYPE
+           MOVE CTRANS-COLUMN-SIZE      TO COLUMN_SIZE
+           WRITE COLUMNS-RECORD.
+
+       5099-PROCESS-COLUMN-EXIT.
+           CONTINUE.
