@@ -5,15 +5,41 @@
       * FCBTYPE=ISAM,RECFORM=F,RECSIZE=316,KEYPOS=16,KEYLEN=50 oder
       * FCBTYPE=ISAM,RECFORM=V,RECSIZE=320,KEYPOS=20,KEYLEN=50
       *
+      * Die obigen FCBTYPE-Angaben sind nur Beispiele. Die tatsäch-
+      * lichen Werte werden je TABLE_NAME als Felder CATALOG_RECFORM,
+      * CATALOG_RECSIZE, CATALOG_KEYPOS und CATALOG_KEYLEN im Katalog
+      * selbst geführt (siehe SOSODBM) und nicht mehr nur als Kommentar
+      * hier notiert, damit die DD/FCB-Angabe je Datei maschinell aus
+      * dem Katalog erzeugt werden kann statt von Hand in die JCL
+      * übertragen zu werden.
+      *
       * Die Feldlängen sind nur Beispiele.
       * TABLE_QUALIFIER, TABLE_OWNER, TABLE_NAME und TABLE_TYPE
       * können bis 128 Zeichen lang sein.
-      * REMARKS kann bis 254 Zeichen lang sein.
-      * FILE kann bis 200 Zeichen lang sein.
+      * REMARKS kann bis 254 Zeichen lang sein. Für die zuständige
+      * Abteilung, den aktualisierenden JobScheduler-Job und den
+      * Aktualisierungsrhythmus gibt es zusätzlich die strukturierten
+      * Felder CATALOG_OWNER_DEPT, CATALOG_REFRESH_JOB und
+      * CATALOG_REFRESH_FREQ; REMARKS bleibt für ergänzenden Freitext.
+      * FILE_NAME kann bis 400 Zeichen lang sein. Verschachtelte
+      * BS2000-Qualifier der Form library.element.pool werden
+      * inzwischen deutlich länger als die früher üblichen 200
+      * Zeichen; FILE_NAME wurde deshalb verlängert, damit ein langer
+      * Dateiname nicht mehr stillschweigend abgeschnitten wird und
+      * ein ODBC-"Table" dadurch auf die falsche physische Datei
+      * zeigt.
       *
       * Bei einer flachen Struktur wie hier wird die Feldauswahl
       * -fields=(table_qualifier,table_owner,table_name,table_type,
-      * remarks,file) im Dateinamen nicht benötigt.
+      * remarks,file_name) im Dateinamen nicht benötigt. Seit den
+      * zusätzlichen Feldern oben gilt das nur noch für Clients, die
+      * ausschließlich diese sechs klassischen Felder sehen wollen;
+      * wer auch die neuen Felder braucht, zählt sie in der gleichen
+      * -fields=(...)-Angabe zusätzlich auf, z.B. ergänzt um
+      * catalog_owner_dept, catalog_refresh_job, catalog_refresh_freq,
+      * catalog_recform, catalog_recsize, catalog_keypos und
+      * catalog_keylen. Die Reihenfolge der Felder im Satz selbst
+      * ändert sich dadurch nicht.
       *
       *01 CATALOG.
       *
@@ -27,9 +53,35 @@
           10 TABLE_OWNER                PIC X(8).
       *      Name der Tabelle:
           10 TABLE_NAME                 PIC X(50).
-      *      Immer "TABLE":
+      *      "TABLE", "VIEW  " oder "SYNONYM" (siehe SOSODBM):
+      *        TABLE   - normale BS2000/Rapid-Datei
+      *        VIEW    - benannte Sicht über mehrere Rapid-Dateien;
+      *                  die beteiligten Dateien stehen in SOSODBCV
+      *        SYNONYM - TABLE_NAME ist nur ein Alias; FILE_NAME nennt
+      *                  die tatsächliche Zieldatei
           10 TABLE_TYPE                 PIC X(10).
           10 REMARKS                    PIC X(80).
-      *      BS2000- oder Rapid-Dateiname:
-          10 FILE                       PIC X(160).
+      *      Strukturierte Metadaten statt Freitext in REMARKS, damit
+      *      der Betrieb bei einer veraltet wirkenden Tabelle sofort
+      *      weiß, welchen Job er prüfen muss, statt im Betriebshand-
+      *      buch nachzuschlagen:
+      *      zuständige Abteilung:
+          10 CATALOG_OWNER_DEPT         PIC X(20).
+      *      Name des JobScheduler-Jobs, der FILE_NAME aktualisiert:
+          10 CATALOG_REFRESH_JOB        PIC X(50).
+      *      Erwarteter Rhythmus, z.B. "TAEGLICH", "WOECHENTLICH",
+      *      frei beschreibbar:
+          10 CATALOG_REFRESH_FREQ       PIC X(20).
+      *      Physisches Satzformat der Zieldatei, von SOSODBM
+      *      gepflegt und zur FCBTYPE-Erzeugung verwendet:
+          10 CATALOG_FILE_FORMAT.
+      *         "F" oder "V", steuert RECFORM in FCBTYPE:
+             15 CATALOG_RECFORM         PIC X(1).
+             15 CATALOG_RECSIZE         PIC 9(5).
+             15 CATALOG_KEYPOS          PIC 9(5).
+             15 CATALOG_KEYLEN          PIC 9(5).
+      *      BS2000- oder Rapid-Dateiname (bis zu 400 Zeichen, damit
+      *      tief verschachtelte library.element.pool-Qualifier nicht
+      *      abgeschnitten werden):
+          10 FILE_NAME                  PIC X(400).
       *----------------------------------------------------------------
