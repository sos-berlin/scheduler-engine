@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * Datensatzbeschreibung für die Bestandteile einer VIEW
+      * (TABLE_TYPE = "VIEW")
+      *
+      * Eine VIEW in CATALOG ist eine benannte Sicht über mehrere
+      * Rapid-Dateien. Diese Datei trägt die beteiligten Dateien je
+      * TABLE_NAME, aufsteigend nach VIEW_SEQ_NO, in der Reihenfolge,
+      * in der sie zur Sicht zusammengefasst werden.
+      *
+      *01 VIEW-MEMBERS.
+      *
+      *      Muss zu TABLE_NAME in CATALOG passen
+      *      (TABLE_TYPE = "VIEW"):
+          10 TABLE_NAME                 PIC X(50).
+      *      Reihenfolge der Dateien innerhalb der Sicht:
+          10 VIEW_SEQ_NO                PIC 9(4).
+      *      Eine der Rapid-Dateien, aus denen die Sicht gebildet
+      *      wird:
+          10 VIEW_MEMBER_FILE           PIC X(400).
+      *----------------------------------------------------------------
