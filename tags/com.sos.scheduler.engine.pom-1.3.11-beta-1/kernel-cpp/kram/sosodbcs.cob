@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------
+      * Datensatzbeschreibung für ODBC 2000-Spaltenkatalog (COLUMNS)
+      *
+      * Ergänzt CATALOG (siehe sosodbc.cob) um eine Zeile je Spalte
+      * einer TABLE_NAME, damit ein ODBC-Client die Feldstruktur einer
+      * BS2000/Rapid-Datei über den Treiber erfragen kann, statt dafür
+      * das zugrundeliegende COPY-Glied von Hand nachschlagen zu
+      * müssen.
+      *
+      * Je TABLE_NAME gibt es eine COLUMNS-Zeile pro Feld der Datei,
+      * aufsteigend nach ORDINAL_POSITION sortiert.
+      *
+      * TABLE_NAME kann bis 128 Zeichen lang sein (wie in CATALOG).
+      * COLUMN_NAME kann bis 128 Zeichen lang sein.
+      * DATA_TYPE ist der SQL-Typname, z.B. "CHAR", "DECIMAL",
+      * "INTEGER".
+      *
+      *01 COLUMNS.
+      *
+      *      Muss zu TABLE_NAME in CATALOG passen:
+          10 TABLE_NAME                 PIC X(50).
+      *      Name des Feldes aus dem COPY-Glied der Datei:
+          10 COLUMN_NAME                PIC X(30).
+      *      1-basierte Position des Feldes im physischen Satz:
+          10 ORDINAL_POSITION           PIC 9(4).
+      *      SQL-Typname, z.B. "CHAR", "DECIMAL", "INTEGER":
+          10 DATA_TYPE                  PIC X(20).
+      *      Feldlänge in Zeichen bzw. Stellen:
+          10 COLUMN_SIZE                PIC 9(9).
+      *----------------------------------------------------------------
